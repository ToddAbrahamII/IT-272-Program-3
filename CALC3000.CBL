@@ -1,72 +1,889 @@
-       identification division.
-
-       program-id. calc3000.
-
-       environment division.
-
-       input-output section.
-
-       data division.
-
-       file section.
-
-       working-storage section.
-
-       01  user-entries.
-
-           05  number-entered              pic 9        value 1.
-           05  loan-amount                 pic 999999.
-           05  number-of-months            pic 99.
-           05  interest-rate               pic 99v9.
-
-       01  work-fields.
-           05  interest-rate-dec           pic S9v9999999999.
-           05  total-amount                pic 9(7)v99.
-           05  interest-amount             pic 9(4)v99.
-           05  monthly-payment             pic 9(7)v99.
-           05  edited-monthly-payment      pic $z,zzz,zzz.99.
-           05  monthly-rate                pic S9v9999999999 VALUE ZERO.
-           05  num-annuity                 pic S9v9999999999 VALUE ZERO.
-
-       procedure division.
-
-       000-calculate-future-values.
-           Display "Welcome to Todd's Program 3".
-           perform 100-calculate-future-value
-               until number-entered = zero.
-           display "End of session.".
-           stop run.
-
-       100-calculate-future-value.
-
-           display "----------------------------------------".
-           display "To end the program, enter 0.".
-           display "To perform another calculation, enter 1.".
-           accept  number-entered.
-           display "----------------------------------------".
-           if number-entered = 1
-               perform 110-get-user-values
-               perform 120-compute-monthly-payment.
-               display "Monthly Payment = " edited-monthly-payment.
-
-       110-get-user-values.
-
-           display "Enter loan amount (xxxxxx)."
-           accept  loan-amount.
-           display "Enter number of months (xx).".
-           accept  number-of-months.
-           display "Enter yearly interest rate (xx.x).".
-           accept  interest-rate.
-
-       120-compute-monthly-payment.
-           compute interest-rate-dec = interest-rate/100.
-           compute monthly-rate = interest-rate-dec/12.
-           compute num-annuity  ROUNDED =
-               FUNCTION ANNUITY (Monthly-rate, number-of-months).
-           compute monthly-payment = loan-amount * num-annuity.
-           move monthly-payment to edited-monthly-payment.
-
-
-
-
-       END PROGRAM calc3000.
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID.    CALC3000.
+000130 AUTHOR.        T. ABRAHAM.
+000140 INSTALLATION.  CONSUMER LOAN DEPARTMENT.
+000150 DATE-WRITTEN.  01/15/2026.
+000160 DATE-COMPILED.
+000170*
+000180*----------------------------------------------------------*
+000190* MODIFICATION HISTORY                                     *
+000200*----------------------------------------------------------*
+000210*  DATE       INIT  DESCRIPTION                             *
+000220*  01/15/26   TA    ORIGINAL PROGRAM - INTERACTIVE MONTHLY  *
+000230*                   PAYMENT CALCULATOR.                     *
+000240*  08/09/26   TA    ADDED BATCH MODE DRIVEN BY LOAN-APPS    *
+000250*                   FILE FOR END-OF-DAY PROCESSING.         *
+000260*  08/09/26   TA    ADDED AMORT-RPT MONTH-BY-MONTH           *
+000270*                   AMORTIZATION SCHEDULE REPORT.            *
+000280*  08/09/26   TA    ADDED RANGE EDITS ON LOAN ENTRIES AND    *
+000290*                   AN EXCEPT-RPT EXCEPTION REPORT.          *
+000300*  08/09/26   TA    REPLACED MANUAL INTEREST-RATE ENTRY WITH *
+000310*                   A RATETBL RATE-TABLE LOOKUP.             *
+000320*  08/09/26   TA    ADDED AUDIT-LOG TRAIL OF EVERY           *
+000330*                   CALCULATION (DATE, TIME, OPERATOR).      *
+000340*  08/09/26   TA    WIDENED LOAN-AMOUNT AND NUMBER-OF-MONTHS *
+000350*                   TO COVER JUMBO AND MORTGAGE-LENGTH LOANS.*
+000360*  08/09/26   TA    ADDED SERVICE-IF EXPORT RECORD FOR THE   *
+000370*                   LOAN-SERVICING INTERFACE.                *
+000380*  08/09/26   TA    ADDED CHECKPOINT/RESTART FOR THE LOAN-   *
+000390*                   APPS BATCH RUN (EVERY 250 RECORDS).      *
+000400*  08/09/26   TA    ADDED EXTRA-PRINCIPAL WHAT-IF MODE       *
+000410*                   (REVISED PAYOFF MONTH, INTEREST SAVED).  *
+000420*  08/09/26   TA    ADDED END-OF-RUN CONTROL TOTALS FOR      *
+000430*                   BALANCING AGAINST THE SOURCE FILE.       *
+000440*  08/09/26   TA    WIDENED INTEREST-RATE TO TWO DECIMALS TO  *
+000450*                   MATCH THE RATETBL RATE SHEET, CARRIED     *
+000460*                   THE RUNNING CONTROL TOTALS THROUGH        *
+000470*                   CHECKPOINT/RESTART, CREATE AUDIT-LOG ON   *
+000480*                   ITS FIRST RUN, AND FIXED EXCEPTION-LINE   *
+000490*                   FIELD WIDTHS AND CANNED MESSAGE TEXT.     *
+000500*  08/09/26   TA    ADDED LOAN-TYPE (FIXED/INTEREST-ONLY/     *
+000510*                   BALLOON/VARIABLE) WITH PRODUCT-SPECIFIC   *
+000520*                   PAYMENT FORMULAS, WIDENED LA-INTEREST-    *
+000530*                   RATE TO MATCH THE REST OF THE SYSTEM,     *
+000540*                   CLAMPED THE FINAL AMORTIZATION-SCHEDULE   *
+000550*                   PAYMENT TO A ZERO BALANCE, RE-STAMP THE   *
+000560*                   AUDIT LOG WITH THE TIME OF EACH           *
+000570*                   CALCULATION RATHER THAN RUN START, AND    *
+000580*                   CORRECTED THE OPERATOR PROMPTS LEFT OVER  *
+000590*                   FROM BEFORE LOAN-AMOUNT/NUMBER-OF-MONTHS  *
+000600*                   WERE WIDENED.                             *
+000610*  08/09/26   TA    ROUNDED THE INTEREST-ONLY PAYMENT SO IT   *
+000620*                   CAN'T DRIFT A CENT FROM THE AMORTIZATION  *
+000630*                   SCHEDULE'S INTEREST FIGURE, AND ADDED     *
+000640*                   FILE STATUS CHECKING ON OPEN FOR LOAN-    *
+000650*                   APPS, AMORT-RPT, EXCEPT-RPT, AND          *
+000660*                   SERVICE-IF.                                *
+000670*----------------------------------------------------------*
+000680*
+000690 ENVIRONMENT DIVISION.
+000700*
+000710 CONFIGURATION SECTION.
+000720*
+000730 SOURCE-COMPUTER.   IBM-370.
+000740 OBJECT-COMPUTER.   IBM-370.
+000750*
+000760 INPUT-OUTPUT SECTION.
+000770*
+000780 FILE-CONTROL.
+000790*
+000800     SELECT LOAN-APPS
+000810         ASSIGN TO LOANAPPS
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-LOANAPPS-STATUS.
+000840*
+000850     SELECT AMORT-RPT
+000860         ASSIGN TO AMORTRPT
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-AMORT-STATUS.
+000890*
+000900     SELECT EXCEPT-RPT
+000910         ASSIGN TO EXCEPTRPT
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-EXCEPT-STATUS.
+000940*
+000950     SELECT AUDIT-LOG
+000960         ASSIGN TO AUDITLOG
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS WS-AUDIT-STATUS.
+000990*
+001000     SELECT SERVICE-IF
+001010         ASSIGN TO SERVICEIF
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-SERVICEIF-STATUS.
+001040*
+001050     SELECT RESTART-FILE
+001060         ASSIGN TO RESTARTF
+001070         ORGANIZATION IS LINE SEQUENTIAL
+001080         FILE STATUS IS WS-RESTART-STATUS.
+001090*
+001100 DATA DIVISION.
+001110*
+001120 FILE SECTION.
+001130*
+001140*----------------------------------------------------------*
+001150* LOAN-APPS - END OF DAY LOAN SCENARIOS KEYED IN FROM THE   *
+001160* BRANCH SPREADSHEET - ONE RECORD PER LOAN TO BE QUOTED.    *
+001170*----------------------------------------------------------*
+001180 FD  LOAN-APPS
+001190     RECORD CONTAINS 22 CHARACTERS.
+001200*
+001210 01  LOAN-APPS-RECORD.
+001220     05  LA-LOAN-AMOUNT             PIC 9(07).
+001230     05  LA-NUMBER-OF-MONTHS        PIC 9(03).
+001240     05  LA-INTEREST-RATE           PIC 9(02)V99.
+001250     05  LA-ADDL-PRINCIPAL          PIC 9(05)V99.
+001260     05  LA-LOAN-TYPE               PIC X(01).
+001270*
+001280*----------------------------------------------------------*
+001290* AMORT-RPT - PRINTABLE MONTH-BY-MONTH AMORTIZATION         *
+001300* SCHEDULE FOR EACH LOAN CALCULATED.                        *
+001310*----------------------------------------------------------*
+001320 FD  AMORT-RPT
+001330     RECORD CONTAINS 80 CHARACTERS.
+001340*
+001350 01  AMORT-LINE                    PIC X(80).
+001360*
+001370*----------------------------------------------------------*
+001380* EXCEPT-RPT - LOAN ENTRIES REJECTED BY EDITING BECAUSE     *
+001390* THEY FAIL BUSINESS RANGE CHECKS.                          *
+001400*----------------------------------------------------------*
+001410 FD  EXCEPT-RPT
+001420     RECORD CONTAINS 80 CHARACTERS.
+001430*
+001440 01  EXCEPT-LINE                   PIC X(80).
+001450*
+001460*----------------------------------------------------------*
+001470* AUDIT-LOG - PERMANENT RECORD OF EVERY CALCULATION RUN     *
+001480* THROUGH CALC3000, APPENDED TO ACROSS SESSIONS.            *
+001490*----------------------------------------------------------*
+001500 FD  AUDIT-LOG
+001510     RECORD CONTAINS 100 CHARACTERS.
+001520*
+001530 01  AUDIT-LINE                    PIC X(100).
+001540*
+001550*----------------------------------------------------------*
+001560* SERVICE-IF - FIXED-FORMAT INTERFACE RECORD PICKED UP BY   *
+001570* THE LOAN-SERVICING SYSTEM ON ITS NEXT LOAD.               *
+001580*----------------------------------------------------------*
+001590 FD  SERVICE-IF
+001600     RECORD CONTAINS 24 CHARACTERS.
+001610*
+001620 01  SERVICE-IF-RECORD.
+001630     05  SI-LOAN-AMOUNT             PIC 9(07).
+001640     05  SI-NUMBER-OF-MONTHS        PIC 9(03).
+001650     05  SI-INTEREST-RATE           PIC 9(02)V99.
+001660     05  SI-MONTHLY-PAYMENT         PIC 9(08)V99.
+001670*
+001680*----------------------------------------------------------*
+001690* RESTART-FILE - CHECKPOINT POSITION FOR THE LOAN-APPS      *
+001700* BATCH RUN SO AN OVERNIGHT ABEND DOES NOT FORCE A RERUN    *
+001710* FROM RECORD ONE.                                          *
+001720*----------------------------------------------------------*
+001730 FD  RESTART-FILE
+001740     RECORD CONTAINS 44 CHARACTERS.
+001750*
+001760 01  RESTART-RECORD.
+001770     05  RS-CHECKPOINT-COUNT        PIC 9(07).
+001780     05  RS-STATUS                  PIC X(01).
+001790         88  RS-COMPLETE                       VALUE 'C'.
+001800         88  RS-IN-PROGRESS                    VALUE 'I'.
+001810     05  RS-LOANS-PROCESSED         PIC 9(07).
+001820     05  RS-LOANS-REJECTED          PIC 9(07).
+001830     05  RS-TOTAL-LOAN-AMOUNT       PIC 9(09)V99.
+001840     05  RS-TOTAL-MONTHLY-PAYMENT   PIC 9(09)V99.
+001850*
+001860 WORKING-STORAGE SECTION.
+001870*
+001880*----------------------------------------------------------*
+001890* STANDALONE SWITCHES AND COUNTERS                          *
+001900*----------------------------------------------------------*
+001910 77  WS-EOF-SWITCH                  PIC X(01)  VALUE 'N'.
+001920     88  WS-EOF                                VALUE 'Y'.
+001930*
+001940 77  WS-MODE-SWITCH                 PIC X(01)  VALUE 'I'.
+001950     88  WS-INTERACTIVE-MODE                   VALUE 'I'.
+001960     88  WS-BATCH-MODE                         VALUE 'B'.
+001970*
+001980 77  WS-MODE-CHOICE                 PIC 9      VALUE ZERO.
+001990*
+002000 77  WS-MONTH-INDEX                 PIC 9(03)  COMP VALUE ZERO.
+002010*
+002020 77  WS-VALID-SWITCH                PIC X(01)  VALUE 'Y'.
+002030     88  WS-ENTRY-VALID                        VALUE 'Y'.
+002040     88  WS-ENTRY-INVALID                      VALUE 'N'.
+002050*
+002060 77  WS-TIER-INDEX                  PIC 9(01)  COMP VALUE ZERO.
+002070 77  WS-TERM-INDEX                  PIC 9(01)  COMP VALUE ZERO.
+002080*
+002090 77  WS-RESTART-STATUS              PIC X(02)  VALUE SPACES.
+002100 77  WS-AUDIT-STATUS                PIC X(02)  VALUE SPACES.
+002110 77  WS-LOANAPPS-STATUS             PIC X(02)  VALUE SPACES.
+002120 77  WS-AMORT-STATUS                PIC X(02)  VALUE SPACES.
+002130 77  WS-EXCEPT-STATUS               PIC X(02)  VALUE SPACES.
+002140 77  WS-SERVICEIF-STATUS            PIC X(02)  VALUE SPACES.
+002150 77  WS-READ-COUNT                  PIC 9(07)  COMP VALUE ZERO.
+002160 77  WS-CHECKPOINT-COUNTER          PIC 9(03)  COMP VALUE ZERO.
+002170 77  WS-CHECKPOINT-INTERVAL         PIC 9(03)  COMP VALUE 250.
+002180 77  WS-SKIP-COUNT                  PIC 9(07)  COMP VALUE ZERO.
+002190 77  WS-SKIP-INDEX                  PIC 9(07)  COMP VALUE ZERO.
+002200*
+002210*----------------------------------------------------------*
+002220* RUN CONTROL TOTALS - FOR BALANCING AGAINST THE SOURCE     *
+002230* FILE OR SPREADSHEET COUNT AT END OF RUN.                  *
+002240*----------------------------------------------------------*
+002250 77  WS-LOANS-PROCESSED             PIC 9(07)  COMP VALUE ZERO.
+002260 77  WS-LOANS-REJECTED              PIC 9(07)  COMP VALUE ZERO.
+002270 77  WS-TOTAL-LOAN-AMOUNT           PIC 9(09)V99 VALUE ZERO.
+002280 77  WS-TOTAL-MONTHLY-PAYMENT       PIC 9(09)V99 VALUE ZERO.
+002290*
+002300*----------------------------------------------------------*
+002310* BALLOON-LOAN AMORTIZATION BASIS - THE BANK QUOTES A       *
+002320* BALLOON NOTE'S PAYMENT AS IF IT WERE AMORTIZING OVER THE  *
+002330* STANDARD 30-YEAR SCHEDULE, THEN CALLS THE REMAINING       *
+002340* BALANCE DUE AT THE SHORTER STATED TERM.                   *
+002350*----------------------------------------------------------*
+002360 77  WS-BALLOON-AMORT-MONTHS        PIC 9(03)  COMP VALUE 360.
+002370*
+002380     COPY RATETBL.
+002390*
+002400 01  EXCEPT-REASON                  PIC X(30)  VALUE SPACES.
+002410*
+002420 01  OPERATOR-INFO.
+002430*
+002440     05  OPERATOR-ID                PIC X(08)  VALUE SPACES.
+002450     05  RUN-DATE                   PIC 9(08).
+002460     05  RUN-TIME                   PIC 9(08).
+002470*
+002480*----------------------------------------------------------*
+002490* AUDIT LOG DETAIL LAYOUT                                   *
+002500*----------------------------------------------------------*
+002510 01  AUDIT-DETAIL.
+002520     05  AUDIT-DATE                 PIC 9(08).
+002530     05  FILLER                     PIC X(01) VALUE SPACE.
+002540     05  AUDIT-TIME                 PIC 9(08).
+002550     05  FILLER                     PIC X(01) VALUE SPACE.
+002560     05  AUDIT-OPERATOR             PIC X(08).
+002570     05  FILLER                     PIC X(01) VALUE SPACE.
+002580     05  AUDIT-LOAN-AMOUNT          PIC ZZZZZZ9.
+002590     05  FILLER                     PIC X(01) VALUE SPACE.
+002600     05  AUDIT-MONTHS               PIC ZZ9.
+002610     05  FILLER                     PIC X(01) VALUE SPACE.
+002620     05  AUDIT-RATE                 PIC ZZ.99.
+002630     05  FILLER                     PIC X(01) VALUE SPACE.
+002640     05  AUDIT-PAYMENT              PIC $ZZ,ZZZ,ZZZ.99.
+002650     05  FILLER                     PIC X(35) VALUE SPACES.
+002660*
+002670*----------------------------------------------------------*
+002680* EXCEPTION REPORT DETAIL LAYOUT                            *
+002690*----------------------------------------------------------*
+002700 01  EXCEPT-DETAIL.
+002710     05  FILLER                     PIC X(11) VALUE
+002720         "LOAN AMT = ".
+002730     05  EXCEPT-LOAN-AMOUNT         PIC ZZZZZZ9.
+002740     05  FILLER                     PIC X(09) VALUE
+002750         "  TERM = ".
+002760     05  EXCEPT-MONTHS              PIC ZZ9.
+002770     05  FILLER                     PIC X(09) VALUE
+002780         "  RATE = ".
+002790     05  EXCEPT-RATE                PIC ZZ.99.
+002800     05  FILLER                     PIC X(06) VALUE SPACES.
+002810     05  EXCEPT-REASON-OUT          PIC X(30).
+002820*
+002830 01  AMORT-WORK-FIELDS.
+002840*
+002850     05  AMORT-REMAINING-BALANCE    PIC 9(8)V99.
+002860     05  AMORT-PERIOD-INTEREST      PIC 9(8)V99.
+002870     05  AMORT-PERIOD-PRINCIPAL     PIC 9(8)V99.
+002880     05  WF-STD-TOTAL-INTEREST      PIC 9(8)V99.
+002890*
+002900*----------------------------------------------------------*
+002910* WHAT-IF WORK FIELDS - EXTRA-PRINCIPAL PAYOFF SIMULATION   *
+002920*----------------------------------------------------------*
+002930 01  WHATIF-WORK-FIELDS.
+002940*
+002950     05  WF-REMAINING-BALANCE       PIC 9(8)V99.
+002960     05  WF-PERIOD-INTEREST         PIC 9(8)V99.
+002970     05  WF-PERIOD-PRINCIPAL        PIC 9(8)V99.
+002980     05  WF-TOTAL-INTEREST          PIC 9(8)V99.
+002990     05  WF-PAYMENT-PLUS-EXTRA      PIC 9(8)V99.
+003000     05  WF-PAYOFF-MONTH            PIC 9(03)  COMP VALUE ZERO.
+003010     05  WF-INTEREST-SAVED          PIC S9(8)V99.
+003020*
+003030*----------------------------------------------------------*
+003040* WHAT-IF REPORT LINE - WRITTEN TO AMORT-RPT BELOW THE      *
+003050* STANDARD SCHEDULE WHEN EXTRA PRINCIPAL WAS REQUESTED.     *
+003060*----------------------------------------------------------*
+003070 01  WHATIF-DETAIL.
+003080     05  FILLER                     PIC X(20) VALUE
+003090         "WHAT-IF: EXTRA PMT =".
+003100     05  WHATIF-EXTRA-AMT           PIC $ZZ,ZZZ.99.
+003110     05  FILLER                     PIC X(16) VALUE
+003120         "  PAYOFF MONTH =".
+003130     05  WHATIF-PAYOFF-MONTH        PIC ZZ9.
+003140     05  FILLER                     PIC X(17) VALUE
+003150         "  INTEREST SAVED=".
+003160     05  WHATIF-INT-SAVED           PIC $ZZ,ZZZ,ZZZ.99.
+003170*
+003180*----------------------------------------------------------*
+003190* AMORTIZATION REPORT LINE LAYOUTS - HEADER AND DETAIL      *
+003200*----------------------------------------------------------*
+003210 01  AMORT-HDR-1.
+003220     05  FILLER                     PIC X(14) VALUE
+003230         "LOAN AMOUNT = ".
+003240     05  AMORT-HDR-LOAN-AMOUNT      PIC $Z,ZZZ,ZZZ.99.
+003250     05  FILLER                     PIC X(10) VALUE
+003260         "  TERM = ".
+003270     05  AMORT-HDR-MONTHS           PIC ZZ9.
+003280     05  FILLER                     PIC X(10) VALUE
+003290         "  RATE = ".
+003300     05  AMORT-HDR-RATE             PIC ZZ.99.
+003310     05  FILLER                     PIC X(22) VALUE SPACES.
+003320*
+003330 01  AMORT-HDR-2.
+003340     05  FILLER                     PIC X(07) VALUE "MONTH".
+003350     05  FILLER                     PIC X(03) VALUE SPACES.
+003360     05  FILLER                     PIC X(14) VALUE "PRINCIPAL".
+003370     05  FILLER                     PIC X(03) VALUE SPACES.
+003380     05  FILLER                     PIC X(14) VALUE "INTEREST".
+003390     05  FILLER                     PIC X(03) VALUE SPACES.
+003400     05  FILLER                     PIC X(14) VALUE "BALANCE".
+003410     05  FILLER                     PIC X(19) VALUE SPACES.
+003420*
+003430 01  AMORT-DETAIL.
+003440     05  AMORT-DTL-MONTH            PIC ZZ9.
+003450     05  FILLER                     PIC X(05) VALUE SPACES.
+003460     05  AMORT-DTL-PRINCIPAL        PIC $ZZ,ZZZ,ZZZ.99.
+003470     05  FILLER                     PIC X(03) VALUE SPACES.
+003480     05  AMORT-DTL-INTEREST         PIC $ZZ,ZZZ,ZZZ.99.
+003490     05  FILLER                     PIC X(03) VALUE SPACES.
+003500     05  AMORT-DTL-BALANCE          PIC $ZZ,ZZZ,ZZZ.99.
+003510     05  FILLER                     PIC X(19) VALUE SPACES.
+003520*
+003530*----------------------------------------------------------*
+003540* CONTROL-TOTALS TRAILER - EDITED FIELDS FOR THE END-OF-RUN *
+003550* BALANCING DISPLAY.                                        *
+003560*----------------------------------------------------------*
+003570 01  CONTROL-TOTALS-DISPLAY.
+003580     05  CT-LOANS-PROCESSED         PIC Z,ZZZ,ZZ9.
+003590     05  CT-LOANS-REJECTED          PIC Z,ZZZ,ZZ9.
+003600     05  CT-TOTAL-LOAN-AMOUNT       PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
+003610     05  CT-TOTAL-MONTHLY-PAYMENT   PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
+003620*
+003630 01  USER-ENTRIES.
+003640*
+003650     05  NUMBER-ENTERED             PIC 9        VALUE 1.
+003660     05  LOAN-AMOUNT                PIC 9(07).
+003670     05  NUMBER-OF-MONTHS           PIC 9(03).
+003680     05  INTEREST-RATE              PIC 99V99.
+003690     05  ADDL-PRINCIPAL             PIC 9(05)V99.
+003700     05  LOAN-TYPE                  PIC X(01)  VALUE "F".
+003710         88  LOAN-TYPE-FIXED                    VALUE "F".
+003720         88  LOAN-TYPE-INTEREST-ONLY            VALUE "I".
+003730         88  LOAN-TYPE-BALLOON                  VALUE "B".
+003740         88  LOAN-TYPE-VARIABLE                 VALUE "V".
+003750*
+003760 01  WORK-FIELDS.
+003770*
+003780     05  INTEREST-RATE-DEC          PIC S9V9999999999.
+003790     05  TOTAL-AMOUNT               PIC 9(8)V99.
+003800     05  INTEREST-AMOUNT            PIC 9(5)V99.
+003810     05  MONTHLY-PAYMENT            PIC 9(8)V99.
+003820     05  EDITED-MONTHLY-PAYMENT     PIC $ZZ,ZZZ,ZZZ.99.
+003830     05  MONTHLY-RATE               PIC S9V9999999999 VALUE ZERO.
+003840     05  NUM-ANNUITY                PIC S9V9999999999 VALUE ZERO.
+003850*
+003860 PROCEDURE DIVISION.
+003870*
+003880*----------------------------------------------------------*
+003890* 0000-MAINLINE - TOP LEVEL CONTROL FOR BOTH INTERACTIVE    *
+003900* AND BATCH OPERATION.                                      *
+003910*----------------------------------------------------------*
+003920 0000-MAINLINE.
+003930*
+003940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003950     PERFORM 2000-SELECT-MODE THRU 2000-EXIT.
+003960     IF WS-BATCH-MODE
+003970         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+003980     ELSE
+003990         PERFORM 4000-INTERACTIVE-PROCESS THRU 4000-EXIT.
+004000     PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT.
+004010     CLOSE AMORT-RPT.
+004020     CLOSE EXCEPT-RPT.
+004030     CLOSE AUDIT-LOG.
+004040     CLOSE SERVICE-IF.
+004050     DISPLAY "End of session.".
+004060     STOP RUN.
+004070*
+004080 1000-INITIALIZE.
+004090*
+004100     DISPLAY "Welcome to Todd's Program 3".
+004110     DISPLAY "Enter operator ID (8 characters).".
+004120     ACCEPT OPERATOR-ID.
+004130     OPEN OUTPUT AMORT-RPT.
+004140     IF WS-AMORT-STATUS NOT = "00"
+004150         DISPLAY "AMORT-RPT OPEN FAILED - STATUS = "
+004160             WS-AMORT-STATUS
+004170         STOP RUN.
+004180     OPEN OUTPUT EXCEPT-RPT.
+004190     IF WS-EXCEPT-STATUS NOT = "00"
+004200         DISPLAY "EXCEPT-RPT OPEN FAILED - STATUS = "
+004210             WS-EXCEPT-STATUS
+004220         STOP RUN.
+004230     OPEN EXTEND AUDIT-LOG.
+004240     IF WS-AUDIT-STATUS = "35"
+004250         OPEN OUTPUT AUDIT-LOG.
+004260     OPEN OUTPUT SERVICE-IF.
+004270     IF WS-SERVICEIF-STATUS NOT = "00"
+004280         DISPLAY "SERVICE-IF OPEN FAILED - STATUS = "
+004290             WS-SERVICEIF-STATUS
+004300         STOP RUN.
+004310 1000-EXIT.
+004320     EXIT.
+004330*
+004340 2000-SELECT-MODE.
+004350*
+004360     DISPLAY "----------------------------------------".
+004370     DISPLAY "Enter 1 for interactive entry.".
+004380     DISPLAY "Enter 2 for batch file processing.".
+004390     ACCEPT WS-MODE-CHOICE.
+004400     IF WS-MODE-CHOICE = 2
+004410         MOVE 'B' TO WS-MODE-SWITCH
+004420     ELSE
+004430         MOVE 'I' TO WS-MODE-SWITCH.
+004440 2000-EXIT.
+004450     EXIT.
+004460*
+004470*----------------------------------------------------------*
+004480* 3000 SERIES - BATCH PROCESSING OF THE LOAN-APPS FILE      *
+004490*----------------------------------------------------------*
+004500 3000-BATCH-PROCESS.
+004510*
+004520     OPEN INPUT LOAN-APPS.
+004530     IF WS-LOANAPPS-STATUS NOT = "00"
+004540         DISPLAY "LOAN-APPS OPEN FAILED - STATUS = "
+004550             WS-LOANAPPS-STATUS
+004560         STOP RUN.
+004570     PERFORM 3020-CHECK-RESTART THRU 3020-EXIT.
+004580     PERFORM 3040-READ-LOAN-RECORD THRU 3040-EXIT.
+004590     PERFORM 3100-PROCESS-LOAN-RECORD THRU 3100-EXIT
+004600         UNTIL WS-EOF.
+004610     CLOSE LOAN-APPS.
+004620     MOVE WS-READ-COUNT TO RS-CHECKPOINT-COUNT.
+004630     MOVE WS-LOANS-PROCESSED TO RS-LOANS-PROCESSED.
+004640     MOVE WS-LOANS-REJECTED TO RS-LOANS-REJECTED.
+004650     MOVE WS-TOTAL-LOAN-AMOUNT TO RS-TOTAL-LOAN-AMOUNT.
+004660     MOVE WS-TOTAL-MONTHLY-PAYMENT TO RS-TOTAL-MONTHLY-PAYMENT.
+004670     SET RS-COMPLETE TO TRUE.
+004680     OPEN OUTPUT RESTART-FILE.
+004690     WRITE RESTART-RECORD.
+004700     CLOSE RESTART-FILE.
+004710 3000-EXIT.
+004720     EXIT.
+004730*
+004740*----------------------------------------------------------*
+004750* 3020 SERIES - DETERMINE HOW MANY RECORDS WERE ALREADY     *
+004760* COMPLETED BY A PRIOR RUN AND SKIP PAST THEM.              *
+004770*----------------------------------------------------------*
+004780 3020-CHECK-RESTART.
+004790*
+004800     MOVE ZERO TO WS-SKIP-COUNT.
+004810     OPEN INPUT RESTART-FILE.
+004820     IF WS-RESTART-STATUS = "00"
+004830         PERFORM 3025-READ-RESTART-RECORD THRU 3025-EXIT.
+004840     IF WS-SKIP-COUNT > ZERO
+004850         DISPLAY "Resuming batch run after checkpoint."
+004860         PERFORM 3030-SKIP-RECORD THRU 3030-EXIT
+004870             VARYING WS-SKIP-INDEX FROM 1 BY 1
+004880             UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+004890             OR WS-EOF.
+004900 3020-EXIT.
+004910     EXIT.
+004920*
+004930 3025-READ-RESTART-RECORD.
+004940*
+004950     READ RESTART-FILE.
+004960     IF RS-IN-PROGRESS
+004970         MOVE RS-CHECKPOINT-COUNT TO WS-SKIP-COUNT
+004980         MOVE RS-LOANS-PROCESSED TO WS-LOANS-PROCESSED
+004990         MOVE RS-LOANS-REJECTED TO WS-LOANS-REJECTED
+005000         MOVE RS-TOTAL-LOAN-AMOUNT TO WS-TOTAL-LOAN-AMOUNT
+005010         MOVE RS-TOTAL-MONTHLY-PAYMENT
+005020             TO WS-TOTAL-MONTHLY-PAYMENT.
+005030     CLOSE RESTART-FILE.
+005040 3025-EXIT.
+005050     EXIT.
+005060*
+005070 3030-SKIP-RECORD.
+005080*
+005090     READ LOAN-APPS
+005100         AT END MOVE 'Y' TO WS-EOF-SWITCH.
+005110     ADD 1 TO WS-READ-COUNT.
+005120 3030-EXIT.
+005130     EXIT.
+005140*
+005150 3040-READ-LOAN-RECORD.
+005160*
+005170     READ LOAN-APPS
+005180         AT END MOVE 'Y' TO WS-EOF-SWITCH.
+005190 3040-EXIT.
+005200     EXIT.
+005210*
+005220 3100-PROCESS-LOAN-RECORD.
+005230*
+005240     ADD 1 TO WS-READ-COUNT.
+005250     MOVE LA-LOAN-AMOUNT TO LOAN-AMOUNT.
+005260     MOVE LA-NUMBER-OF-MONTHS TO NUMBER-OF-MONTHS.
+005270     MOVE LA-INTEREST-RATE TO INTEREST-RATE.
+005280     MOVE LA-ADDL-PRINCIPAL TO ADDL-PRINCIPAL.
+005290     MOVE LA-LOAN-TYPE TO LOAN-TYPE.
+005300     PERFORM 4300-VALIDATE-ENTRIES THRU 4300-EXIT.
+005310     IF WS-ENTRY-VALID
+005320         PERFORM 4350-VALIDATE-RATE THRU 4350-EXIT.
+005330     IF WS-ENTRY-VALID
+005340         PERFORM 5000-COMPUTE-MONTHLY-PAYMENT THRU 5000-EXIT
+005350         DISPLAY "Monthly Payment = " EDITED-MONTHLY-PAYMENT
+005360     ELSE
+005370         ADD 1 TO WS-LOANS-REJECTED.
+005380     IF WS-ENTRY-VALID AND ADDL-PRINCIPAL > ZERO
+005390         PERFORM 6200-WHATIF-ANALYSIS THRU 6200-EXIT.
+005400     PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT.
+005410     PERFORM 3040-READ-LOAN-RECORD THRU 3040-EXIT.
+005420 3100-EXIT.
+005430     EXIT.
+005440*
+005450*----------------------------------------------------------*
+005460* 3200 SERIES - EVERY 250 RECORDS, SAVE THE CURRENT         *
+005470* POSITION SO A RERUN DOES NOT REPROCESS COMPLETED LOANS.   *
+005480*----------------------------------------------------------*
+005490 3200-WRITE-CHECKPOINT.
+005500*
+005510     ADD 1 TO WS-CHECKPOINT-COUNTER.
+005520     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+005530         MOVE WS-READ-COUNT TO RS-CHECKPOINT-COUNT
+005540         MOVE WS-LOANS-PROCESSED TO RS-LOANS-PROCESSED
+005550         MOVE WS-LOANS-REJECTED TO RS-LOANS-REJECTED
+005560         MOVE WS-TOTAL-LOAN-AMOUNT TO RS-TOTAL-LOAN-AMOUNT
+005570         MOVE WS-TOTAL-MONTHLY-PAYMENT TO RS-TOTAL-MONTHLY-PAYMENT
+005580         SET RS-IN-PROGRESS TO TRUE
+005590         OPEN OUTPUT RESTART-FILE
+005600         WRITE RESTART-RECORD
+005610         CLOSE RESTART-FILE
+005620         MOVE ZERO TO WS-CHECKPOINT-COUNTER.
+005630 3200-EXIT.
+005640     EXIT.
+005650*
+005660*----------------------------------------------------------*
+005670* 4000 SERIES - INTERACTIVE CONSOLE ENTRY (ORIGINAL MODE)   *
+005680*----------------------------------------------------------*
+005690 4000-INTERACTIVE-PROCESS.
+005700*
+005710     PERFORM 4100-CALCULATE-FUTURE-VALUE THRU 4100-EXIT
+005720         UNTIL NUMBER-ENTERED = ZERO.
+005730 4000-EXIT.
+005740     EXIT.
+005750*
+005760 4100-CALCULATE-FUTURE-VALUE.
+005770*
+005780     DISPLAY "----------------------------------------".
+005790     DISPLAY "To end the program, enter 0.".
+005800     DISPLAY "To perform another calculation, enter 1.".
+005810     ACCEPT NUMBER-ENTERED.
+005820     DISPLAY "----------------------------------------".
+005830     IF NUMBER-ENTERED = 1
+005840         PERFORM 4200-GET-USER-VALUES THRU 4200-EXIT
+005850         PERFORM 4300-VALIDATE-ENTRIES THRU 4300-EXIT
+005860         IF WS-ENTRY-VALID
+005870             PERFORM 4400-LOOKUP-INTEREST-RATE THRU 4400-EXIT
+005880             PERFORM 5000-COMPUTE-MONTHLY-PAYMENT THRU 5000-EXIT
+005890             DISPLAY "Monthly Payment = " EDITED-MONTHLY-PAYMENT
+005900             PERFORM 6100-WHATIF-PROMPT THRU 6100-EXIT
+005910         ELSE
+005920             ADD 1 TO WS-LOANS-REJECTED
+005930             DISPLAY "Entry rejected - see EXCEPT-RPT.".
+005940 4100-EXIT.
+005950     EXIT.
+005960*
+005970 4200-GET-USER-VALUES.
+005980*
+005990     MOVE ZERO TO INTEREST-RATE.
+006000     DISPLAY "Enter loan amount (xxxxxxx).".
+006010     ACCEPT LOAN-AMOUNT.
+006020     DISPLAY "Enter number of months (xxx).".
+006030     ACCEPT NUMBER-OF-MONTHS.
+006040     DISPLAY "Enter loan type (F=fixed I=interest-only ".
+006050     DISPLAY "  B=balloon V=variable-rate).".
+006060     ACCEPT LOAN-TYPE.
+006070 4200-EXIT.
+006080     EXIT.
+006090*
+006100*----------------------------------------------------------*
+006110* 4300 SERIES - EDIT LOAN ENTRIES AGAINST BUSINESS RANGE    *
+006120* LIMITS BEFORE THEY ARE ALLOWED INTO THE COMPUTATION.      *
+006130*----------------------------------------------------------*
+006140 4300-VALIDATE-ENTRIES.
+006150*
+006160     MOVE 'Y' TO WS-VALID-SWITCH.
+006170     IF LOAN-AMOUNT = ZERO
+006180         MOVE "LOAN AMOUNT MUST BE > ZERO"
+006190             TO EXCEPT-REASON
+006200         PERFORM 4310-WRITE-EXCEPTION-LINE THRU 4310-EXIT
+006210         MOVE 'N' TO WS-VALID-SWITCH.
+006220     IF NUMBER-OF-MONTHS < 1 OR NUMBER-OF-MONTHS > 360
+006230         MOVE "TERM MUST BE 1 TO 360 MONTHS"
+006240             TO EXCEPT-REASON
+006250         PERFORM 4310-WRITE-EXCEPTION-LINE THRU 4310-EXIT
+006260         MOVE 'N' TO WS-VALID-SWITCH.
+006270     IF NOT LOAN-TYPE-FIXED AND NOT LOAN-TYPE-INTEREST-ONLY
+006280             AND NOT LOAN-TYPE-BALLOON AND NOT LOAN-TYPE-VARIABLE
+006290         MOVE "INVALID LOAN TYPE CODE"
+006300             TO EXCEPT-REASON
+006310         PERFORM 4310-WRITE-EXCEPTION-LINE THRU 4310-EXIT
+006320         MOVE 'N' TO WS-VALID-SWITCH.
+006330 4300-EXIT.
+006340     EXIT.
+006350*
+006360 4350-VALIDATE-RATE.
+006370*
+006380     IF INTEREST-RATE > 30.0
+006390         MOVE "RATE MUST BE 0-30 PERCENT"
+006400             TO EXCEPT-REASON
+006410         PERFORM 4310-WRITE-EXCEPTION-LINE THRU 4310-EXIT
+006420         MOVE 'N' TO WS-VALID-SWITCH.
+006430 4350-EXIT.
+006440     EXIT.
+006450*
+006460 4310-WRITE-EXCEPTION-LINE.
+006470*
+006480     MOVE LOAN-AMOUNT TO EXCEPT-LOAN-AMOUNT.
+006490     MOVE NUMBER-OF-MONTHS TO EXCEPT-MONTHS.
+006500     MOVE INTEREST-RATE TO EXCEPT-RATE.
+006510     MOVE EXCEPT-REASON TO EXCEPT-REASON-OUT.
+006520     WRITE EXCEPT-LINE FROM EXCEPT-DETAIL.
+006530 4310-EXIT.
+006540     EXIT.
+006550*
+006560*----------------------------------------------------------*
+006570* 4400 SERIES - LOOK UP THE PUBLISHED RATE FROM RATETBL BY  *
+006580* LOAN AMOUNT TIER AND TERM INSTEAD OF A KEYED-IN RATE.     *
+006590*----------------------------------------------------------*
+006600 4400-LOOKUP-INTEREST-RATE.
+006610*
+006620     PERFORM 4410-FIND-TIER THRU 4410-EXIT
+006630         VARYING WS-TIER-INDEX FROM 1 BY 1
+006640         UNTIL WS-TIER-INDEX > 4
+006650         OR LOAN-AMOUNT <= RT-TIER-MAX-AMOUNT (WS-TIER-INDEX).
+006660     IF WS-TIER-INDEX > 4
+006670         MOVE 4 TO WS-TIER-INDEX.
+006680     PERFORM 4420-FIND-TERM THRU 4420-EXIT
+006690         VARYING WS-TERM-INDEX FROM 1 BY 1
+006700         UNTIL WS-TERM-INDEX > 3
+006710         OR NUMBER-OF-MONTHS <=
+006720             RT-TERM-MAX-MONTHS (WS-TIER-INDEX WS-TERM-INDEX).
+006730     IF WS-TERM-INDEX > 3
+006740         MOVE 3 TO WS-TERM-INDEX.
+006750     MOVE RT-TERM-RATE (WS-TIER-INDEX WS-TERM-INDEX)
+006760         TO INTEREST-RATE.
+006770 4400-EXIT.
+006780     EXIT.
+006790*
+006800 4410-FIND-TIER.
+006810*
+006820     CONTINUE.
+006830 4410-EXIT.
+006840     EXIT.
+006850*
+006860 4420-FIND-TERM.
+006870*
+006880     CONTINUE.
+006890 4420-EXIT.
+006900     EXIT.
+006910*
+006920*----------------------------------------------------------*
+006930* 5000 SERIES - SHARED PAYMENT COMPUTATION.  THE FORMULA    *
+006940* USED DEPENDS ON LOAN-TYPE - A FIXED-RATE INSTALLMENT LOAN *
+006950* AND A VARIABLE-RATE LOAN (QUOTED OFF TODAY'S RATE) BOTH   *
+006960* SELF-AMORTIZE OVER THE FULL TERM, AN INTEREST-ONLY LOAN   *
+006970* PAYS INTEREST ONLY UNTIL THE FULL BALANCE COMES DUE, AND  *
+006980* A BALLOON LOAN IS SIZED OFF A LONGER AMORTIZATION BASIS   *
+006990* WITH THE REMAINDER DUE AT THE STATED TERM.                *
+007000*----------------------------------------------------------*
+007010 5000-COMPUTE-MONTHLY-PAYMENT.
+007020*
+007030     COMPUTE INTEREST-RATE-DEC = INTEREST-RATE / 100.
+007040     COMPUTE MONTHLY-RATE = INTEREST-RATE-DEC / 12.
+007050     IF LOAN-TYPE-INTEREST-ONLY
+007060         PERFORM 5001-COMPUTE-INTEREST-ONLY-PMT THRU 5001-EXIT.
+007070     IF LOAN-TYPE-BALLOON
+007080         PERFORM 5002-COMPUTE-BALLOON-PMT THRU 5002-EXIT.
+007090     IF LOAN-TYPE-FIXED OR LOAN-TYPE-VARIABLE
+007100         PERFORM 5003-COMPUTE-FIXED-PMT THRU 5003-EXIT.
+007110     MOVE MONTHLY-PAYMENT TO EDITED-MONTHLY-PAYMENT.
+007120     ADD 1 TO WS-LOANS-PROCESSED.
+007130     ADD LOAN-AMOUNT TO WS-TOTAL-LOAN-AMOUNT.
+007140     ADD MONTHLY-PAYMENT TO WS-TOTAL-MONTHLY-PAYMENT.
+007150     PERFORM 5100-PRODUCE-AMORTIZATION-SCHEDULE THRU 5100-EXIT.
+007160     PERFORM 5200-WRITE-AUDIT-LOG THRU 5200-EXIT.
+007170     PERFORM 5300-EXPORT-INTERFACE-RECORD THRU 5300-EXIT.
+007180 5000-EXIT.
+007190     EXIT.
+007200*
+007210 5001-COMPUTE-INTEREST-ONLY-PMT.
+007220*
+007230     COMPUTE MONTHLY-PAYMENT ROUNDED = LOAN-AMOUNT * MONTHLY-RATE.
+007240 5001-EXIT.
+007250     EXIT.
+007260*
+007270 5002-COMPUTE-BALLOON-PMT.
+007280*
+007290     COMPUTE NUM-ANNUITY ROUNDED =
+007300         FUNCTION ANNUITY (MONTHLY-RATE, WS-BALLOON-AMORT-MONTHS).
+007310     COMPUTE MONTHLY-PAYMENT = LOAN-AMOUNT * NUM-ANNUITY.
+007320 5002-EXIT.
+007330     EXIT.
+007340*
+007350 5003-COMPUTE-FIXED-PMT.
+007360*
+007370     COMPUTE NUM-ANNUITY ROUNDED =
+007380         FUNCTION ANNUITY (MONTHLY-RATE, NUMBER-OF-MONTHS).
+007390     COMPUTE MONTHLY-PAYMENT = LOAN-AMOUNT * NUM-ANNUITY.
+007400 5003-EXIT.
+007410     EXIT.
+007420*
+007430*----------------------------------------------------------*
+007440* 5100 SERIES - WRITE THE MONTH-BY-MONTH AMORTIZATION       *
+007450* SCHEDULE FOR THE LOAN JUST COMPUTED TO AMORT-RPT.         *
+007460*----------------------------------------------------------*
+007470 5100-PRODUCE-AMORTIZATION-SCHEDULE.
+007480*
+007490     MOVE LOAN-AMOUNT TO AMORT-REMAINING-BALANCE.
+007500     MOVE ZERO TO WF-STD-TOTAL-INTEREST.
+007510     MOVE LOAN-AMOUNT TO AMORT-HDR-LOAN-AMOUNT.
+007520     MOVE NUMBER-OF-MONTHS TO AMORT-HDR-MONTHS.
+007530     MOVE INTEREST-RATE TO AMORT-HDR-RATE.
+007540     WRITE AMORT-LINE FROM AMORT-HDR-1.
+007550     WRITE AMORT-LINE FROM AMORT-HDR-2.
+007560     PERFORM 5110-WRITE-AMORT-LINE THRU 5110-EXIT
+007570         VARYING WS-MONTH-INDEX FROM 1 BY 1
+007580         UNTIL WS-MONTH-INDEX > NUMBER-OF-MONTHS.
+007590 5100-EXIT.
+007600     EXIT.
+007610*
+007620 5110-WRITE-AMORT-LINE.
+007630*
+007640     COMPUTE AMORT-PERIOD-INTEREST ROUNDED =
+007650         AMORT-REMAINING-BALANCE * MONTHLY-RATE.
+007660     COMPUTE AMORT-PERIOD-PRINCIPAL =
+007670         MONTHLY-PAYMENT - AMORT-PERIOD-INTEREST.
+007680     IF LOAN-TYPE-INTEREST-ONLY
+007690             AND WS-MONTH-INDEX = NUMBER-OF-MONTHS
+007700         MOVE AMORT-REMAINING-BALANCE TO AMORT-PERIOD-PRINCIPAL.
+007710     IF AMORT-PERIOD-PRINCIPAL > AMORT-REMAINING-BALANCE
+007720         MOVE AMORT-REMAINING-BALANCE TO AMORT-PERIOD-PRINCIPAL.
+007730     SUBTRACT AMORT-PERIOD-PRINCIPAL FROM AMORT-REMAINING-BALANCE.
+007740     ADD AMORT-PERIOD-INTEREST TO WF-STD-TOTAL-INTEREST.
+007750     MOVE WS-MONTH-INDEX TO AMORT-DTL-MONTH.
+007760     MOVE AMORT-PERIOD-PRINCIPAL TO AMORT-DTL-PRINCIPAL.
+007770     MOVE AMORT-PERIOD-INTEREST TO AMORT-DTL-INTEREST.
+007780     MOVE AMORT-REMAINING-BALANCE TO AMORT-DTL-BALANCE.
+007790     WRITE AMORT-LINE FROM AMORT-DETAIL.
+007800 5110-EXIT.
+007810     EXIT.
+007820*
+007830*----------------------------------------------------------*
+007840* 5200 SERIES - APPEND THE INPUTS AND RESULT OF THIS        *
+007850* CALCULATION TO THE PERMANENT AUDIT TRAIL.                 *
+007860*----------------------------------------------------------*
+007870 5200-WRITE-AUDIT-LOG.
+007880*
+007890     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+007900     ACCEPT RUN-TIME FROM TIME.
+007910     MOVE RUN-DATE TO AUDIT-DATE.
+007920     MOVE RUN-TIME TO AUDIT-TIME.
+007930     MOVE OPERATOR-ID TO AUDIT-OPERATOR.
+007940     MOVE LOAN-AMOUNT TO AUDIT-LOAN-AMOUNT.
+007950     MOVE NUMBER-OF-MONTHS TO AUDIT-MONTHS.
+007960     MOVE INTEREST-RATE TO AUDIT-RATE.
+007970     MOVE MONTHLY-PAYMENT TO AUDIT-PAYMENT.
+007980     WRITE AUDIT-LINE FROM AUDIT-DETAIL.
+007990 5200-EXIT.
+008000     EXIT.
+008010*
+008020*----------------------------------------------------------*
+008030* 5300 SERIES - EXPORT THE QUOTED LOAN TO THE SERVICING     *
+008040* INTERFACE FILE SO IT CAN BE BOOKED WITHOUT RE-KEYING.     *
+008050*----------------------------------------------------------*
+008060 5300-EXPORT-INTERFACE-RECORD.
+008070*
+008080     MOVE LOAN-AMOUNT TO SI-LOAN-AMOUNT.
+008090     MOVE NUMBER-OF-MONTHS TO SI-NUMBER-OF-MONTHS.
+008100     MOVE INTEREST-RATE TO SI-INTEREST-RATE.
+008110     MOVE MONTHLY-PAYMENT TO SI-MONTHLY-PAYMENT.
+008120     WRITE SERVICE-IF-RECORD.
+008130 5300-EXIT.
+008140     EXIT.
+008150*
+008160*----------------------------------------------------------*
+008170* 6100 SERIES - ASK THE OPERATOR FOR AN OPTIONAL EXTRA       *
+008180* PRINCIPAL AMOUNT AND, IF GIVEN, RUN THE WHAT-IF ANALYSIS. *
+008190*----------------------------------------------------------*
+008200 6100-WHATIF-PROMPT.
+008210*
+008220     DISPLAY "Extra principal per month (0 for none) = ".
+008230     ACCEPT ADDL-PRINCIPAL.
+008240     IF ADDL-PRINCIPAL > ZERO
+008250         PERFORM 6200-WHATIF-ANALYSIS THRU 6200-EXIT.
+008260 6100-EXIT.
+008270     EXIT.
+008280*
+008290*----------------------------------------------------------*
+008300* 6200 SERIES - REPLAY THE SCHEDULE WITH THE EXTRA          *
+008310* PRINCIPAL APPLIED EACH MONTH AND REPORT THE REVISED       *
+008320* PAYOFF MONTH AND THE INTEREST SAVED VERSUS THE STANDARD   *
+008330* SCHEDULE.                                                 *
+008340*----------------------------------------------------------*
+008350 6200-WHATIF-ANALYSIS.
+008360*
+008370     MOVE LOAN-AMOUNT TO WF-REMAINING-BALANCE.
+008380     MOVE ZERO TO WF-TOTAL-INTEREST.
+008390     MOVE ZERO TO WF-PAYOFF-MONTH.
+008400     ADD MONTHLY-PAYMENT ADDL-PRINCIPAL
+008410         GIVING WF-PAYMENT-PLUS-EXTRA.
+008420     PERFORM 6210-WHATIF-MONTH THRU 6210-EXIT
+008430         UNTIL WF-REMAINING-BALANCE <= ZERO
+008440         OR WF-PAYOFF-MONTH > NUMBER-OF-MONTHS.
+008450     SUBTRACT WF-TOTAL-INTEREST FROM WF-STD-TOTAL-INTEREST
+008460         GIVING WF-INTEREST-SAVED.
+008470     PERFORM 6220-WRITE-WHATIF-REPORT THRU 6220-EXIT.
+008480 6200-EXIT.
+008490     EXIT.
+008500*
+008510 6210-WHATIF-MONTH.
+008520*
+008530     ADD 1 TO WF-PAYOFF-MONTH.
+008540     COMPUTE WF-PERIOD-INTEREST ROUNDED =
+008550         WF-REMAINING-BALANCE * MONTHLY-RATE.
+008560     COMPUTE WF-PERIOD-PRINCIPAL =
+008570         WF-PAYMENT-PLUS-EXTRA - WF-PERIOD-INTEREST.
+008580     IF WF-PERIOD-PRINCIPAL > WF-REMAINING-BALANCE
+008590         MOVE WF-REMAINING-BALANCE TO WF-PERIOD-PRINCIPAL.
+008600     ADD WF-PERIOD-INTEREST TO WF-TOTAL-INTEREST.
+008610     SUBTRACT WF-PERIOD-PRINCIPAL FROM WF-REMAINING-BALANCE.
+008620 6210-EXIT.
+008630     EXIT.
+008640*
+008650 6220-WRITE-WHATIF-REPORT.
+008660*
+008670     MOVE ADDL-PRINCIPAL TO WHATIF-EXTRA-AMT.
+008680     MOVE WF-PAYOFF-MONTH TO WHATIF-PAYOFF-MONTH.
+008690     MOVE WF-INTEREST-SAVED TO WHATIF-INT-SAVED.
+008700     WRITE AMORT-LINE FROM WHATIF-DETAIL.
+008710     IF WS-INTERACTIVE-MODE
+008720         DISPLAY "Revised payoff month = " WF-PAYOFF-MONTH
+008730         DISPLAY "Interest saved       = " WHATIF-INT-SAVED.
+008740 6220-EXIT.
+008750     EXIT.
+008760*
+008770*----------------------------------------------------------*
+008780* 8000 SERIES - END-OF-RUN CONTROL TOTALS, SO THE RUN CAN   *
+008790* BE BALANCED AGAINST THE SOURCE FILE OR SPREADSHEET COUNT. *
+008800* PRINTED FOR BOTH INTERACTIVE AND BATCH RUNS.              *
+008810*----------------------------------------------------------*
+008820 8000-PRINT-CONTROL-TOTALS.
+008830*
+008840     MOVE WS-LOANS-PROCESSED TO CT-LOANS-PROCESSED.
+008850     MOVE WS-LOANS-REJECTED TO CT-LOANS-REJECTED.
+008860     MOVE WS-TOTAL-LOAN-AMOUNT TO CT-TOTAL-LOAN-AMOUNT.
+008870     MOVE WS-TOTAL-MONTHLY-PAYMENT TO CT-TOTAL-MONTHLY-PAYMENT.
+008880     DISPLAY "----------------------------------------".
+008890     DISPLAY "CONTROL TOTALS FOR THIS RUN".
+008900     DISPLAY "LOANS PROCESSED      = " CT-LOANS-PROCESSED.
+008910     DISPLAY "LOANS REJECTED       = " CT-LOANS-REJECTED.
+008920     DISPLAY "TOTAL LOAN AMOUNT    = " CT-TOTAL-LOAN-AMOUNT.
+008930     DISPLAY "TOTAL MONTHLY PAYMENT= " CT-TOTAL-MONTHLY-PAYMENT.
+008940     DISPLAY "----------------------------------------".
+008950 8000-EXIT.
+008960     EXIT.
+008970*
+008980 END PROGRAM CALC3000.
