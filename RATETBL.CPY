@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------*
+000110* RATETBL - PUBLISHED RATE SHEET KEYED BY LOAN AMOUNT TIER  *
+000120* AND LOAN TERM.  REPLACES MANUAL INTEREST-RATE ENTRY.      *
+000130*                                                            *
+000140* EACH TIER ENTRY IS 28 CHARACTERS -                        *
+000150*   TIER-MAX-AMOUNT      9(07)                              *
+000160*   3 TERM ENTRIES OF    9(03) MAX-MONTHS + 9(02)V99 RATE   *
+000170*----------------------------------------------------------*
+000180 01  RATE-TABLE-VALUES.
+000190     05  FILLER   PIC X(28) VALUE "0024999036099506010953601195".
+000200     05  FILLER   PIC X(28) VALUE "0099999036079506008453600895".
+000210     05  FILLER   PIC X(28) VALUE "0499999036062506006753600725".
+000220     05  FILLER   PIC X(28) VALUE "9999999036052506005753600625".
+000230*
+000240 01  RATE-TABLE REDEFINES RATE-TABLE-VALUES.
+000250     05  RATE-TIER OCCURS 4 TIMES.
+000260         10  RT-TIER-MAX-AMOUNT     PIC 9(07).
+000270         10  RATE-TERM OCCURS 3 TIMES.
+000280             15  RT-TERM-MAX-MONTHS PIC 9(03).
+000290             15  RT-TERM-RATE       PIC 9(02)V99.
